@@ -0,0 +1,247 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.     DAYCNT.
+000300 AUTHOR.         M J MARTIAL.
+000400 INSTALLATION.   FINANCE SYSTEMS.
+000500 DATE-WRITTEN.   2026-08-09.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*    MODIFICATION HISTORY
+000900*    ----------------------------------------------------------
+001000*    DATE        INIT  DESCRIPTION
+001100*    ----------  ----  ------------------------------------------
+001200*    2026-08-09  MJM   INITIAL VERSION.  RETURNS THE NUMBER OF
+001300*                      DAYS BETWEEN TWO YYYYMMDD DATES, CREDITING
+001400*                      AN EXTRA DAY FOR EVERY LEAP YEAR SPANNED,
+001500*                      PER THE SAME MOD(YEAR,4)/MOD(YEAR,100)/
+001600*                      MOD(YEAR,400) TEST USED IN BISS, FOR
+001700*                      SERVICE-LENGTH AND INTEREST-ACCRUAL
+001800*                      CALCULATIONS.
+001850*    2026-08-09  MJM   REPLACED THE INLINE LEAP YEAR TEST WITH A
+001860*                      CALL TO THE SHARED LEAPCHK SUBPROGRAM SO
+001870*                      THIS LOGIC STAYS IN STEP WITH BISS AND
+001880*                      EVERY OTHER CALLER.
+001890*    2026-08-09  MJM   REPLACED THE YEAR-BY-YEAR LEAP COUNTING
+001891*                      LOOP IN 2100-ADD-FULL-YEARS (ONE LEAPCHK
+001892*                      CALL PER CALENDAR YEAR SPANNED) WITH A
+001893*                      CLOSED-FORM COUNT OF LEAP YEARS FROM YEAR 1
+001894*                      UP TO THE CALCULATION YEAR, SINCE A
+001895*                      SERVICE-LENGTH OR INTEREST-ACCRUAL CALL
+001896*                      NEAR YEAR 9999 WAS DRIVING ON THE ORDER OF
+001897*                      20,000 SUBPROGRAM CALLS PER DAYCNT
+001898*                      INVOCATION.  THE SPLIT AT 1582 MIRRORS THE
+001899*                      JULIAN/GREGORIAN CUTOVER LEAPCHK APPLIES
+001900*                      INTERNALLY.
+001901*    2026-08-09  MJM   1000-COMPUTE-DAY-COUNT NOW VALIDATES THE
+001902*                      DAY OF MONTH AGAINST THE ACTUAL DAYS IN
+001903*                      THAT CALENDAR MONTH (LEAP FEBRUARY
+001904*                      INCLUDED) FOR BOTH DATES BEFORE COMPUTING,
+001905*                      SINCE THE OLD 1-31 RANGE CHECK IN
+001906*                      0000-MAINLINE LET A DATE LIKE 2023-02-30
+001907*                      THROUGH AS DAYCNT-OK.
+001909*    2026-08-09  MJM   1100-VALIDATE-ONE-DATE NOW REJECTS ANY YEAR
+001910*                      BELOW 0100 (DAYCNT-MIN-YEAR), THE SAME
+001911*                      FLOOR BISS APPLIES IN 5000-VALIDATE-YEAR,
+001912*                      SINCE THE CLOSED-FORM FORMULA IN
+001913*                      2100-ADD-FULL-YEARS GIVES A CONFIDENT BUT
+001914*                      WRONG DAY COUNT FOR YEARS AT OR NEAR 0000.
+001915******************************************************************
+002000
+002100 ENVIRONMENT DIVISION.
+002200 CONFIGURATION SECTION.
+002300 SPECIAL-NAMES.
+002400     DECIMAL-POINT IS COMMA.
+002500
+002600 DATA DIVISION.
+002700 WORKING-STORAGE SECTION.
+002800
+002900******************************************************************
+003000*    TABLE OF DAYS PER MONTH FOR A NON-LEAP YEAR.  FEBRUARY IS
+003100*    ADJUSTED TO 29 AT CALCULATION TIME WHEN THE YEAR IN
+003200*    QUESTION TESTS LEAP.
+003300******************************************************************
+003400 01  DAYCNT-DAYS-IN-MONTH.
+003500     05  FILLER                 PIC 9(02) VALUE 31.
+003600     05  FILLER                 PIC 9(02) VALUE 28.
+003700     05  FILLER                 PIC 9(02) VALUE 31.
+003800     05  FILLER                 PIC 9(02) VALUE 30.
+003900     05  FILLER                 PIC 9(02) VALUE 31.
+004000     05  FILLER                 PIC 9(02) VALUE 30.
+004100     05  FILLER                 PIC 9(02) VALUE 31.
+004200     05  FILLER                 PIC 9(02) VALUE 31.
+004300     05  FILLER                 PIC 9(02) VALUE 30.
+004400     05  FILLER                 PIC 9(02) VALUE 31.
+004500     05  FILLER                 PIC 9(02) VALUE 30.
+004600     05  FILLER                 PIC 9(02) VALUE 31.
+004700 01  DAYCNT-MONTH-TABLE REDEFINES DAYCNT-DAYS-IN-MONTH.
+004800     05  DAYCNT-MONTH-DAYS      PIC 9(02) OCCURS 12 TIMES.
+004900
+005000 01  DAYCNT-WORK-FIELDS.
+005100     05  DAYCNT-CALC-YEAR       PIC 9(04).
+005200     05  DAYCNT-CALC-MONTH      PIC 9(02).
+005300     05  DAYCNT-CALC-DAY        PIC 9(02).
+005400     05  DAYCNT-CALC-RESULT     PIC S9(09) COMP-3.
+005500     05  DAYCNT-ABS-START       PIC S9(09) COMP-3.
+005600     05  DAYCNT-ABS-END         PIC S9(09) COMP-3.
+005800     05  DAYCNT-MONTH-SUB       PIC 9(02).
+005900     05  DAYCNT-FEB-DAYS        PIC 9(02).
+005950     05  DAYCNT-VALID-DAYS      PIC 9(02).
+005951     05  DAYCNT-MIN-YEAR        PIC 9(04) VALUE 0100.
+005952
+005960******************************************************************
+005970*    CLOSED-FORM LEAP-YEAR COUNT FOR 2100-ADD-FULL-YEARS.  YEARS
+005980*    UP THROUGH 1581 ARE JULIAN (DIVISIBLE BY 4, NO CENTURY
+005985*    EXCEPTION); 1582 ONWARD IS GREGORIAN.  THE CONSTANT 12
+005990*    RECONCILES THE TWO COUNTS AT THE CUTOVER (395 JULIAN LEAP
+005991*    YEARS IN 1-1581 LESS 383 THAT THE GREGORIAN FORMULA WOULD
+005992*    CREDIT OVER THAT SAME SPAN).
+005994******************************************************************
+005995 01  DAYCNT-LEAP-COUNT-FIELDS.
+005996     05  DAYCNT-COUNT-UPTO      PIC 9(04).
+005997     05  DAYCNT-LEAP-COUNT      PIC 9(04) COMP.
+005998     05  DAYCNT-DIV4            PIC 9(04) COMP.
+005999     05  DAYCNT-DIV100          PIC 9(04) COMP.
+006000     05  DAYCNT-DIV400          PIC 9(04) COMP.
+006001
+006100 COPY LEAPPRM.
+006200
+006400 LINKAGE SECTION.
+006500 COPY DAYCPRM.
+006600
+006700 PROCEDURE DIVISION USING DAYCNT-PARM.
+006800
+006900 0000-MAINLINE.
+007000     SET DAYCNT-OK TO TRUE.
+007100     IF DAYCNT-START-MONTH < 1 OR DAYCNT-START-MONTH > 12 OR
+007200        DAYCNT-END-MONTH   < 1 OR DAYCNT-END-MONTH   > 12 OR
+007300        DAYCNT-START-DAY   < 1 OR DAYCNT-START-DAY   > 31 OR
+007400        DAYCNT-END-DAY     < 1 OR DAYCNT-END-DAY     > 31
+007500         SET DAYCNT-BAD-DATE TO TRUE
+007600         MOVE 0 TO DAYCNT-DAY-COUNT
+007700     ELSE
+007800         PERFORM 1000-COMPUTE-DAY-COUNT THRU 1000-EXIT
+007900     END-IF.
+008000     GOBACK.
+008100
+008200******************************************************************
+008300*    1000-COMPUTE-DAY-COUNT
+008400*    CONVERTS BOTH DATES TO AN ABSOLUTE DAY NUMBER AND RETURNS
+008500*    THE ABSOLUTE DIFFERENCE BETWEEN THEM.
+008600******************************************************************
+008700 1000-COMPUTE-DAY-COUNT.
+008800     MOVE DAYCNT-START-YEAR  TO DAYCNT-CALC-YEAR
+008900     MOVE DAYCNT-START-MONTH TO DAYCNT-CALC-MONTH
+009000     MOVE DAYCNT-START-DAY   TO DAYCNT-CALC-DAY
+009010     PERFORM 1100-VALIDATE-ONE-DATE THRU 1100-EXIT.
+009020     IF DAYCNT-BAD-DATE
+009030         MOVE 0 TO DAYCNT-DAY-COUNT
+009040         GO TO 1000-EXIT
+009050     END-IF.
+009100     PERFORM 2000-ABSOLUTE-DAYS THRU 2000-EXIT
+009200     MOVE DAYCNT-CALC-RESULT TO DAYCNT-ABS-START
+009300
+009400     MOVE DAYCNT-END-YEAR    TO DAYCNT-CALC-YEAR
+009500     MOVE DAYCNT-END-MONTH   TO DAYCNT-CALC-MONTH
+009600     MOVE DAYCNT-END-DAY     TO DAYCNT-CALC-DAY
+009610     PERFORM 1100-VALIDATE-ONE-DATE THRU 1100-EXIT.
+009620     IF DAYCNT-BAD-DATE
+009630         MOVE 0 TO DAYCNT-DAY-COUNT
+009640         GO TO 1000-EXIT
+009650     END-IF.
+009700     PERFORM 2000-ABSOLUTE-DAYS THRU 2000-EXIT
+009800     MOVE DAYCNT-CALC-RESULT TO DAYCNT-ABS-END
+009900
+010000     COMPUTE DAYCNT-DAY-COUNT =
+010100         FUNCTION ABS(DAYCNT-ABS-END - DAYCNT-ABS-START).
+010200 1000-EXIT.
+010300     EXIT.
+010310
+010320******************************************************************
+010330*    1100-VALIDATE-ONE-DATE
+010340*    CHECKS DAYCNT-CALC-DAY AGAINST THE ACTUAL NUMBER OF DAYS IN
+010350*    DAYCNT-CALC-MONTH FOR DAYCNT-CALC-YEAR, CALLING LEAPCHK WHEN
+010360*    THE MONTH IS FEBRUARY SO A LEAP-YEAR 29TH IS ACCEPTED AND A
+010370*    NON-LEAP-YEAR 29TH IS REJECTED.
+010380******************************************************************
+010390 1100-VALIDATE-ONE-DATE.
+010391     IF DAYCNT-CALC-YEAR < DAYCNT-MIN-YEAR
+010392         SET DAYCNT-BAD-DATE TO TRUE
+010393         GO TO 1100-EXIT
+010394     END-IF.
+010400     IF DAYCNT-CALC-MONTH = 2
+010410         MOVE DAYCNT-CALC-YEAR TO LEAPCHK-YEAR-IN
+010420         CALL "LEAPCHK" USING LEAPCHK-PARM
+010430         IF LEAPCHK-IS-LEAP
+010440             MOVE 29 TO DAYCNT-VALID-DAYS
+010450         ELSE
+010460             MOVE 28 TO DAYCNT-VALID-DAYS
+010470         END-IF
+010480     ELSE
+010490         MOVE DAYCNT-MONTH-DAYS(DAYCNT-CALC-MONTH)
+010500             TO DAYCNT-VALID-DAYS
+010510     END-IF.
+010520     IF DAYCNT-CALC-DAY > DAYCNT-VALID-DAYS
+010530         SET DAYCNT-BAD-DATE TO TRUE
+010540     END-IF.
+010550 1100-EXIT.
+010560     EXIT.
+010400
+010500******************************************************************
+010600*    2000-ABSOLUTE-DAYS
+010700*    BUILDS THE ORDINAL DAY NUMBER FOR DAYCNT-CALC-YEAR/MONTH/DAY
+010800*    COUNTING FROM THE START OF YEAR 0001, CREDITING ONE EXTRA
+010900*    DAY FOR EVERY LEAP YEAR ALREADY PASSED AND FOR FEBRUARY OF
+011000*    A LEAP CALCULATION YEAR ITSELF.
+011100******************************************************************
+011200 2000-ABSOLUTE-DAYS.
+011300     MOVE 0 TO DAYCNT-CALC-RESULT.
+011400     PERFORM 2100-ADD-FULL-YEARS THRU 2100-EXIT.
+011500     PERFORM 2200-ADD-FULL-MONTHS THRU 2200-EXIT.
+011600     ADD DAYCNT-CALC-DAY TO DAYCNT-CALC-RESULT.
+011700 2000-EXIT.
+011800     EXIT.
+011900
+012000 2100-ADD-FULL-YEARS.
+012100     COMPUTE DAYCNT-COUNT-UPTO = DAYCNT-CALC-YEAR - 1.
+012200     PERFORM 2120-COUNT-LEAP-YEARS-UPTO THRU 2120-EXIT.
+012300     COMPUTE DAYCNT-CALC-RESULT =
+012310         365 * (DAYCNT-CALC-YEAR - 1) + DAYCNT-LEAP-COUNT.
+012400 2100-EXIT.
+012500     EXIT.
+012600
+012700 2120-COUNT-LEAP-YEARS-UPTO.
+012800     IF DAYCNT-COUNT-UPTO <= 1581
+012900         COMPUTE DAYCNT-LEAP-COUNT = DAYCNT-COUNT-UPTO / 4
+013000     ELSE
+013100         COMPUTE DAYCNT-DIV4   = DAYCNT-COUNT-UPTO / 4
+013200         COMPUTE DAYCNT-DIV100 = DAYCNT-COUNT-UPTO / 100
+013300         COMPUTE DAYCNT-DIV400 = DAYCNT-COUNT-UPTO / 400
+013400         COMPUTE DAYCNT-LEAP-COUNT =
+013410             12 + DAYCNT-DIV4 - DAYCNT-DIV100 + DAYCNT-DIV400
+013500     END-IF.
+013600 2120-EXIT.
+013700     EXIT.
+013800
+013900 2200-ADD-FULL-MONTHS.
+014000     MOVE DAYCNT-CALC-YEAR TO LEAPCHK-YEAR-IN.
+014050     CALL "LEAPCHK" USING LEAPCHK-PARM.
+014100     IF LEAPCHK-IS-LEAP
+014200         MOVE 29 TO DAYCNT-FEB-DAYS
+014300     ELSE
+014400         MOVE 28 TO DAYCNT-FEB-DAYS
+014500     END-IF.
+014600     MOVE 1 TO DAYCNT-MONTH-SUB.
+014700     PERFORM 2210-ADD-ONE-MONTH THRU 2210-EXIT
+014800         UNTIL DAYCNT-MONTH-SUB >= DAYCNT-CALC-MONTH.
+014900 2200-EXIT.
+015000     EXIT.
+015100
+015200 2210-ADD-ONE-MONTH.
+015300     IF DAYCNT-MONTH-SUB = 2
+015400         ADD DAYCNT-FEB-DAYS TO DAYCNT-CALC-RESULT
+015500     ELSE
+015600         ADD DAYCNT-MONTH-DAYS(DAYCNT-MONTH-SUB)
+015700             TO DAYCNT-CALC-RESULT
+015800     END-IF.
+015900     ADD 1 TO DAYCNT-MONTH-SUB.
+016000 2210-EXIT.
+016100     EXIT.
