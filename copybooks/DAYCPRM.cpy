@@ -0,0 +1,22 @@
+      ******************************************************************
+      *    COPYBOOK:  DAYCPRM
+      *    PURPOSE :  LINKAGE PARAMETERS FOR THE DAYCNT SUBPROGRAM.
+      *               RETURNS THE NUMBER OF DAYS BETWEEN TWO YYYYMMDD
+      *               DATES, CREDITING AN EXTRA DAY FOR EVERY LEAP
+      *               YEAR SPANNED.
+      *    MOD HISTORY:
+      *        2026-08-09  MJM  INITIAL VERSION.
+      ******************************************************************
+       01  DAYCNT-PARM.
+           05  DAYCNT-START-DATE.
+               10  DAYCNT-START-YEAR   PIC 9(04).
+               10  DAYCNT-START-MONTH  PIC 9(02).
+               10  DAYCNT-START-DAY    PIC 9(02).
+           05  DAYCNT-END-DATE.
+               10  DAYCNT-END-YEAR     PIC 9(04).
+               10  DAYCNT-END-MONTH    PIC 9(02).
+               10  DAYCNT-END-DAY      PIC 9(02).
+           05  DAYCNT-DAY-COUNT        PIC S9(08).
+           05  DAYCNT-RETURN-CODE      PIC X(01).
+               88  DAYCNT-OK           VALUE "0".
+               88  DAYCNT-BAD-DATE     VALUE "1".
