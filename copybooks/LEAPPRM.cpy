@@ -0,0 +1,15 @@
+      ******************************************************************
+      *    COPYBOOK:  LEAPPRM
+      *    PURPOSE :  LINKAGE PARAMETERS FOR THE LEAPCHK SUBPROGRAM.
+      *               ANY PROGRAM IN THE SHOP THAT NEEDS A LEAP YEAR
+      *               DETERMINATION CALLS LEAPCHK WITH THIS LAYOUT
+      *               RATHER THAN CODING THE MOD(YEAR,4)/100/400 TEST
+      *               BY HAND.
+      *    MOD HISTORY:
+      *        2026-08-09  MJM  INITIAL VERSION.
+      ******************************************************************
+       01  LEAPCHK-PARM.
+           05  LEAPCHK-YEAR-IN         PIC 9(04).
+           05  LEAPCHK-LEAP-IND        PIC X(01).
+               88  LEAPCHK-IS-LEAP     VALUE "Y".
+               88  LEAPCHK-NOT-LEAP    VALUE "N".
