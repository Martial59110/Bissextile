@@ -0,0 +1,43 @@
+//BISSBAT  JOB (ACCTNO),'LEAP YEAR BATCH',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*********************************************************************
+//* BISSBAT - RUNS BISS IN BATCH MODE (PARM '2') AGAINST THE YEAR-END
+//*           YEAR-INPUT DATASET, PRODUCING THE YEAR-REPORT, ERROR-
+//*           REPORT, AUDIT-LOG, AND A CHECKPOINT DATASET BISS USES TO
+//*           RECORD THE LAST YEAR FULLY PROCESSED.
+//*
+//* RESTART -- IF THIS JOB ABENDS PARTWAY THROUGH A LARGE MULTI-
+//*           CENTURY YEAR-INPUT FILE, RESUBMIT IT UNCHANGED (ADDING
+//*           // RESTART=STEP1 ON THE JOB CARD IF THE SCHEDULER
+//*           REQUIRES IT).  BISS READS ITS OWN CHECKPOINT DATASET AT
+//*           THE START OF BATCH MODE; IF IT FINDS A RECORD COUNT LEFT
+//*           BY THE PRIOR RUN, IT SKIPS PAST THAT MANY YEAR-INPUT
+//*           RECORDS BY POSITION (NOT BY YEAR VALUE, SO THIS WORKS
+//*           EVEN IF YEAR-INPUT IS NOT IN ASCENDING YEAR ORDER) AND
+//*           APPENDS TO THE EXISTING YEAR-REPORT AND ERROR-REPORT
+//*           DATASETS (DISP=MOD BELOW) INSTEAD OF REPROCESSING THE
+//*           FILE FROM THE TOP.  A RUN THAT REACHES END OF FILE
+//*           CLEARS THE CHECKPOINT SO THE NEXT FRESH SUBMISSION IS
+//*           NOT MISTAKEN FOR A RESTART.
+//*********************************************************************
+//STEP1    EXEC PGM=BISS,PARM='2'
+//STEPLIB  DD   DSN=PROD.BISS.LOADLIB,DISP=SHR
+//YEARIN   DD   DSN=PROD.BISS.YEARIN,DISP=SHR
+//YEARRPT  DD   DSN=PROD.BISS.YEARRPT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=132,BLKSIZE=0)
+//YEARERR  DD   DSN=PROD.BISS.YEARERR,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=132,BLKSIZE=0)
+//AUDITLOG DD   DSN=PROD.BISS.AUDITLOG,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=132,BLKSIZE=0)
+//CHKPOINT DD   DSN=PROD.BISS.CHKPOINT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=8,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
+//
