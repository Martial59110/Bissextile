@@ -0,0 +1,77 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.     LEAPCHK.
+000300 AUTHOR.         M J MARTIAL.
+000400 INSTALLATION.   SHARED SUBROUTINE LIBRARY.
+000500 DATE-WRITTEN.   2026-08-09.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*    MODIFICATION HISTORY
+000900*    ----------------------------------------------------------
+001000*    DATE        INIT  DESCRIPTION
+001100*    ----------  ----  ------------------------------------------
+001200*    2026-08-09  MJM   INITIAL VERSION.  PULLED THE LEAP YEAR
+001300*                      TEST OUT OF BISS (AND THE DUPLICATE COPY
+001400*                      IN DAYCNT) INTO ONE SHARED SUBPROGRAM SO
+001500*                      THE LOGIC CANNOT DRIFT OUT OF SYNC BETWEEN
+001600*                      PROGRAMS.  APPLIES THE JULIAN RULE BELOW
+001700*                      1582 AND THE GREGORIAN RULE FROM 1582 ON,
+001800*                      EXACTLY AS BISS DID INLINE.
+001900******************************************************************
+002000
+002100 ENVIRONMENT DIVISION.
+002200 CONFIGURATION SECTION.
+002300 SPECIAL-NAMES.
+002400     DECIMAL-POINT IS COMMA.
+002500
+002600 DATA DIVISION.
+002700 WORKING-STORAGE SECTION.
+002800
+002900******************************************************************
+003000*    1582 IS THE LAST FULL YEAR BEFORE THE GREGORIAN REFORM WAS
+003100*    ADOPTED.  YEARS STRICTLY BELOW THIS VALUE USE THE JULIAN
+003200*    "DIVISIBLE BY 4" RULE WITH NO CENTURY EXCEPTION.
+003300******************************************************************
+003400 77  LEAPCHK-GREGORIAN-CUTOVER  PIC 9(04) VALUE 1582.
+003500
+003600 LINKAGE SECTION.
+003700 COPY LEAPPRM.
+003800
+003900 PROCEDURE DIVISION USING LEAPCHK-PARM.
+004000
+004100 0000-MAINLINE.
+004200     PERFORM 1000-DETERMINE-LEAP-YEAR THRU 1000-EXIT.
+004300     GOBACK.
+004400
+004500******************************************************************
+004600*    1000-DETERMINE-LEAP-YEAR
+004700*    APPLIES THE JULIAN RULE BEFORE THE GREGORIAN REFORM AND THE
+004800*    GREGORIAN RULE FROM 1582 FORWARD.
+004900******************************************************************
+005000 1000-DETERMINE-LEAP-YEAR.
+005100     IF LEAPCHK-YEAR-IN < LEAPCHK-GREGORIAN-CUTOVER
+005200         PERFORM 1100-JULIAN-TEST THRU 1100-EXIT
+005300     ELSE
+005400         PERFORM 1200-GREGORIAN-TEST THRU 1200-EXIT
+005500     END-IF.
+005600 1000-EXIT.
+005700     EXIT.
+005800
+005900 1100-JULIAN-TEST.
+006000     IF FUNCTION MOD(LEAPCHK-YEAR-IN, 4) = 0
+006100         SET LEAPCHK-IS-LEAP  TO TRUE
+006200     ELSE
+006300         SET LEAPCHK-NOT-LEAP TO TRUE
+006400     END-IF.
+006500 1100-EXIT.
+006600     EXIT.
+006700
+006800 1200-GREGORIAN-TEST.
+006900     IF FUNCTION MOD(LEAPCHK-YEAR-IN, 4) = 0 AND
+007000       (FUNCTION MOD(LEAPCHK-YEAR-IN, 100) <> 0 OR
+007100        FUNCTION MOD(LEAPCHK-YEAR-IN, 400) = 0)
+007200         SET LEAPCHK-IS-LEAP  TO TRUE
+007300     ELSE
+007400         SET LEAPCHK-NOT-LEAP TO TRUE
+007500     END-IF.
+007600 1200-EXIT.
+007700     EXIT.
