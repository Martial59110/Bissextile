@@ -1,25 +1,856 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. biss.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-         01  YEAR                          PIC 9(4) VALUE ZEROS.
-         01  LEAP-YEAR-FLAG                PIC X(50) VALUE SPACES.
-
-       PROCEDURE DIVISION.
-        START-PROGRAM.
-           DISPLAY "Enter a year: ".
-           ACCEPT YEAR.
-
-           IF FUNCTION MOD(YEAR, 4) = 0 AND
-           (FUNCTION MOD(YEAR, 100) <> 0 OR FUNCTION MOD(YEAR, 400) = 0)
-           MOVE "Oui c'est une année bissextile" TO LEAP-YEAR-FLAG
-           ELSE
-           MOVE "Non ce n'est pas une année bissextile" TO 
-           LEAP-YEAR-FLAG
-           END-IF.
-
-           DISPLAY "L'année " YEAR " est une année bissextile ?" SPACE
-           LEAP-YEAR-FLAG.
-
-           STOP RUN.
\ No newline at end of file
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.     BISS.
+000300 AUTHOR.         M J MARTIAL.
+000400 INSTALLATION.   FINANCE SYSTEMS.
+000500 DATE-WRITTEN.   2024-01-10.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*    MODIFICATION HISTORY
+000900*    ----------------------------------------------------------
+001000*    DATE        INIT  DESCRIPTION
+001100*    ----------  ----  ------------------------------------------
+001200*    2024-01-10  MJM   INITIAL VERSION.  INTERACTIVE SINGLE-YEAR
+001300*                      LEAP YEAR CHECK.
+001400*    2026-08-09  MJM   ADDED BATCH MODE.  WHEN RUN WITH PARM '2'
+001500*                      BISS READS A YEAR-INPUT FILE OF YEARS, ONE
+001600*                      PER RECORD, AND WRITES EVERY YEAR AND ITS
+001700*                      LEAP-YEAR-FLAG TO A YEAR-REPORT FILE SO A
+001800*                      WHOLE YEAR-END CLOSE LIST CAN BE RUN IN
+001900*                      ONE PASS INSTEAD OF ONE ACCEPT AT A TIME.
+002000*                      PARM '1' OR NO PARM KEEPS THE ORIGINAL
+002100*                      INTERACTIVE BEHAVIOR.
+002200*    2026-08-09  MJM   ADDED YEAR VALIDATION.  BLANK, NON-NUMERIC,
+002300*                      ZERO, AND OUT-OF-RANGE YEARS ARE REJECTED
+002400*                      BEFORE THE LEAP TEST RUNS AND ARE LOGGED TO
+002500*                      AN ERROR-REPORT FILE WITH A REASON CODE
+002600*                      INSTEAD OF FALLING THROUGH TO A BOGUS
+002700*                      ANSWER.
+002800*    2026-08-09  MJM   ADDED THE JULIAN-CALENDAR LEAP RULE FOR
+002900*                      YEARS BEFORE THE 1582 GREGORIAN REFORM
+003000*                      (DIVISIBLE BY 4, NO CENTURY EXCEPTION) FOR
+003100*                      THE ARCHIVAL RECORDS GROUP.  LOWERED THE
+003200*                      BOTTOM OF THE VALIDATION RANGE FROM 1582 TO
+003300*                      0100 SO THOSE PRE-REFORM YEARS ARE NOT
+003400*                      REJECTED BY THE RANGE CHECK ADDED ABOVE.
+003500*    2026-08-09  MJM   REPLACED THE INLINE LEAP YEAR TEST WITH A
+003600*                      CALL TO THE SHARED LEAPCHK SUBPROGRAM SO
+003700*                      THIS LOGIC STAYS IN STEP WITH EVERY OTHER
+003800*                      PROGRAM THAT NEEDS A LEAP YEAR ANSWER.
+003850*    2026-08-09  MJM   ADDED AN AUDIT-LOG.  EVERY YEAR ACCEPTED
+003860*                      AND DETERMINED (INTERACTIVE OR BATCH) IS
+003870*                      APPENDED TO THE LOG WITH A RUN TIMESTAMP,
+003880*                      THE OPERATOR/JOB ID, AND THE RESULTING
+003890*                      LEAP-YEAR-FLAG SO AUDITORS CAN SEE WHICH
+003895*                      DETERMINATION WAS USED FOR A GIVEN RUN.
+003896*    2026-08-09  MJM   ADDED RANGE MODE (PARM '3').  PROMPTS FOR A
+003897*                      FROM-YEAR AND TO-YEAR, LISTS THE LEAP/NON-
+003898*                      LEAP STATUS OF EVERY YEAR IN THE SPAN TO
+003899*                      YEAR-REPORT, AND WRITES A TRAILING SUMMARY
+003899*                      LINE WITH THE COUNT OF LEAP YEARS FOUND,
+003899*                      FOR BUILDING MULTI-YEAR HOLIDAY/PAYROLL
+003899*                      CALENDARS IN ONE PASS.
+003899*    2026-08-09  MJM   ADDED PRINT-READY FORMATTING TO
+003899*                      YEAR-REPORT: A RUN-DATE/PAGE-NUMBER HEADER
+003899*                      AND COLUMN HEADINGS REPEAT EVERY
+003899*                      BISS-LINES-PER-PAGE DETAIL LINES, AND THE
+003899*                      INTERACTIVE MODE NOW WRITES ITS
+003899*                      DETERMINATION TO YEAR-REPORT IN ADDITION TO
+003899*                      THE TERMINAL DISPLAY, SO OUTPUT CAN BE
+003899*                      ROUTED TO THE REPORT DISTRIBUTION QUEUE.
+003899*    2026-08-09  MJM   ADDED CHECKPOINT/RESTART TO BATCH MODE.
+003899*                      THE LAST YEAR-INPUT YEAR FULLY PROCESSED IS
+003899*                      RECORDED TO A CHECKPOINT FILE; A RUN THAT
+003899*                      FINDS A POPULATED CHECKPOINT SKIPS PAST THE
+003899*                      RECORDS ALREADY HANDLED AND APPENDS TO THE
+003899*                      EXISTING YEAR-REPORT/ERROR-REPORT RATHER
+003899*                      THAN STARTING OVER, SO A LARGE MULTI-
+003899*                      CENTURY RUN CAN RESUME AFTER AN ABEND
+003899*                      INSTEAD OF REPROCESSING FROM YEAR ONE.
+003899*    2026-08-09  MJM   ADDED A TRANSACTION LOOKUP SERVICE MODE
+003899*                      (PARM '4').  READS TRANSACTION ID / YEAR
+003899*                      QUERIES FROM TRANS-IN AND WRITES A TRANS-
+003899*                      ID / YEAR / LEAP-YEAR-FLAG / STATUS
+003899*                      RESPONSE TO TRANS-OUT FOR EVERY QUERY,
+003899*                      INCLUDING MALFORMED ONES (WHICH GET THE
+003899*                      SAME REJECTION CODE 5000-VALIDATE-YEAR
+003899*                      WOULD HAVE USED, NOT DROPPED), SO OTHER
+003899*                      BATCH JOBS CAN GET LEAP-YEAR ANSWERS IN
+003899*                      BULK WITHOUT RE-DERIVING THE LOGIC.
+003899*    2026-08-09  MJM   2700-WRITE-CHECKPOINT NOW RUNS EVERY
+003899*                      BISS-CKPT-INTERVAL RECORDS INSTEAD OF
+003899*                      EVERY RECORD, SINCE A LARGE MULTI-CENTURY
+003899*                      BATCH RUN WAS OPENING AND CLOSING THE
+003899*                      CHECKPOINT DATASET ONCE PER YEAR-INPUT
+003899*                      RECORD.  2360-WRITE-HEADERS NOW CLOSES AND
+003899*                      RE-OPENS YEAR-REPORT RIGHT AFTER THE
+003899*                      "AFTER ADVANCING PAGE" WRITE, SINCE THAT
+003899*                      WRITE'S FORM FEED HAS NO TRAILING NEW LINE
+003899*                      UNTIL THE FILE IS CLOSED, WHICH WAS
+003899*                      RUNNING THE COLUMN HEADINGS INTO THE SAME
+003899*                      PHYSICAL LINE AS THE PAGE HEADER ON EVERY
+003899*                      PAGE AFTER THE FIRST.
+003900******************************************************************
+003600
+003700 ENVIRONMENT DIVISION.
+003800 CONFIGURATION SECTION.
+003900 SPECIAL-NAMES.
+004000     DECIMAL-POINT IS COMMA.
+004100
+004200 INPUT-OUTPUT SECTION.
+004300 FILE-CONTROL.
+004400     SELECT YEAR-INPUT   ASSIGN TO YEARIN
+004500                         ORGANIZATION IS LINE SEQUENTIAL.
+004600     SELECT YEAR-REPORT  ASSIGN TO YEARRPT
+004650                         ORGANIZATION IS LINE SEQUENTIAL
+004670                         FILE STATUS IS BISS-RPT-STATUS.
+004800     SELECT ERROR-REPORT ASSIGN TO YEARERR
+004850                         ORGANIZATION IS LINE SEQUENTIAL
+004870                         FILE STATUS IS BISS-ERR-STATUS.
+004950     SELECT AUDIT-LOG    ASSIGN TO AUDITLOG
+004960                         ORGANIZATION IS LINE SEQUENTIAL
+004965                         FILE STATUS IS BISS-AUDIT-STATUS.
+004970     SELECT CHECKPOINT-FILE ASSIGN TO CHKPOINT
+004980                         ORGANIZATION IS LINE SEQUENTIAL
+004990                         FILE STATUS IS BISS-CKPT-STATUS.
+004992     SELECT TRANS-IN     ASSIGN TO TRANSIN
+004994                         ORGANIZATION IS LINE SEQUENTIAL.
+004996     SELECT TRANS-OUT    ASSIGN TO TRANSOUT
+004998                         ORGANIZATION IS LINE SEQUENTIAL.
+005000
+005100 DATA DIVISION.
+005200 FILE SECTION.
+005300 FD  YEAR-INPUT
+005400     RECORD CONTAINS 80 CHARACTERS.
+005500 01  YEAR-INPUT-RECORD.
+005600     05  YI-YEAR                PIC X(04).
+005700     05  FILLER                 PIC X(76).
+005800
+005900 FD  YEAR-REPORT
+006000     RECORD CONTAINS 132 CHARACTERS.
+006100 01  YEAR-REPORT-RECORD         PIC X(132).
+006200
+006300 FD  ERROR-REPORT
+006400     RECORD CONTAINS 132 CHARACTERS.
+006500 01  ERROR-REPORT-RECORD        PIC X(132).
+006550
+006560 FD  AUDIT-LOG
+006570     RECORD CONTAINS 132 CHARACTERS.
+006580 01  AUDIT-LOG-RECORD           PIC X(132).
+006590
+006592 FD  CHECKPOINT-FILE
+006594     RECORD CONTAINS 08 CHARACTERS.
+006596 01  CHECKPOINT-RECORD          PIC 9(08).
+006598
+006599******************************************************************
+006599*    TRANSACTION LOOKUP SERVICE FILES -- SEE 7000-TRANS-PROCESS.
+006599*    EACH TRANS-IN RECORD IS A TRANSACTION ID PLUS A YEAR TO LOOK
+006599*    UP; EACH TRANS-OUT RECORD ECHOES THE TRANSACTION ID AND YEAR
+006599*    BACK WITH THE LEAP-YEAR-FLAG AND A STATUS CODE, SO A CALLING
+006599*    BATCH JOB CAN MATCH RESPONSES BACK TO ITS OWN QUERIES.
+006599******************************************************************
+006600 FD  TRANS-IN
+006610     RECORD CONTAINS 80 CHARACTERS.
+006620 01  TRANS-IN-RECORD.
+006630     05  TI-TRANS-ID            PIC X(10).
+006640     05  TI-YEAR                PIC X(04).
+006650     05  FILLER                 PIC X(66).
+006660
+006670 FD  TRANS-OUT
+006680     RECORD CONTAINS 132 CHARACTERS.
+006690 01  TRANS-OUT-RECORD           PIC X(132).
+006700
+006700 WORKING-STORAGE SECTION.
+006800 01  YEAR                       PIC 9(04) VALUE ZEROS.
+006900 01  LEAP-YEAR-FLAG              PIC X(50) VALUE SPACES.
+007000
+007100 77  BISS-RUN-MODE              PIC X(01) VALUE "1".
+007200     88  BISS-MODE-BATCH        VALUE "2".
+007250     88  BISS-MODE-RANGE        VALUE "3".
+007260     88  BISS-MODE-TRANS        VALUE "4".
+007300 77  BISS-EOF-SW                PIC X(01) VALUE "N".
+007400     88  BISS-END-OF-INPUT      VALUE "Y".
+007500
+007600 77  BISS-YEAR-TEXT             PIC X(04).
+007700 77  BISS-YEAR-NUM              PIC 9(04).
+007800 77  BISS-VALID-SW              PIC X(01) VALUE "Y".
+007900     88  BISS-YEAR-VALID        VALUE "Y".
+008000     88  BISS-YEAR-INVALID      VALUE "N".
+008100 77  BISS-REJECT-CODE           PIC X(03) VALUE SPACES.
+008200 77  BISS-REJECT-REASON         PIC X(40) VALUE SPACES.
+008300
+008400******************************************************************
+008500*    OPERATING RANGE FOR YEAR VALIDATION.  0100 ALLOWS THE
+008600*    ARCHIVAL RECORDS GROUP TO RUN PRE-GREGORIAN (JULIAN RULE)
+008700*    YEARS; 9999 IS THE WIDTH LIMIT OF THE 4-DIGIT YEAR FIELD.
+008800******************************************************************
+008900 77  BISS-MIN-YEAR              PIC 9(04) VALUE 0100.
+009000 77  BISS-MAX-YEAR              PIC 9(04) VALUE 9999.
+009100
+009110******************************************************************
+009120*    FIELDS FOR RANGE MODE -- SEE 3500-RANGE-PROCESS.
+009130******************************************************************
+009140 77  BISS-FROM-YEAR-TEXT        PIC X(04).
+009150 77  BISS-TO-YEAR-TEXT          PIC X(04).
+009160 77  BISS-FROM-YEAR             PIC 9(04).
+009170 77  BISS-TO-YEAR               PIC 9(04).
+009180 77  BISS-RANGE-YEAR            PIC 9(04).
+009190 77  BISS-LEAP-COUNT            PIC 9(04) COMP VALUE ZERO.
+009192
+009193******************************************************************
+009194*    CHECKPOINT/RESTART FIELDS FOR BATCH MODE -- SEE 2050-READ-
+009195*    CHECKPOINT, 2060-SKIP-TO-CHECKPOINT, AND 2700-WRITE-
+009196*    CHECKPOINT.  THE CHECKPOINT FILE HOLDS A COUNT OF YEAR-INPUT
+009197*    RECORDS FULLY PROCESSED SO FAR, NOT A YEAR VALUE, SO A
+009198*    RESTARTED RUN CAN RE-POSITION PAST THE RECORDS A PRIOR
+009199*    ABENDED RUN ALREADY HANDLED BY SKIPPING THAT MANY RECORDS
+009201*    FROM THE TOP OF THE FILE, REGARDLESS OF WHETHER YEAR-INPUT
+009202*    HAPPENS TO BE IN ASCENDING YEAR ORDER.
+009203******************************************************************
+009200 77  BISS-CKPT-STATUS           PIC X(02) VALUE SPACES.
+009210 77  BISS-RESTART-SW            PIC X(01) VALUE "N".
+009220     88  BISS-RESTART-RUN       VALUE "Y".
+009230 77  BISS-RESTART-COUNT         PIC 9(08) VALUE ZERO.
+009231 77  BISS-RECORDS-DONE          PIC 9(08) COMP VALUE ZERO.
+009232 77  BISS-SKIP-COUNT            PIC 9(08) COMP VALUE ZERO.
+009233 77  BISS-CKPT-INTERVAL         PIC 9(04) COMP VALUE 100.
+009196******************************************************************
+009197*    PRINT CONTROL FOR YEAR-REPORT -- SEE 2350-CHECK-PAGE-BREAK
+009198*    AND 2360-WRITE-HEADERS.  A NEW PAGE OF HEADERS IS WRITTEN
+009199*    EVERY BISS-LINES-PER-PAGE DETAIL LINES.
+009199******************************************************************
+009200 77  BISS-LINE-COUNT            PIC 9(04) COMP VALUE 99.
+009210 77  BISS-PAGE-COUNT            PIC 9(04) COMP VALUE ZERO.
+009220 77  BISS-LINES-PER-PAGE        PIC 9(02) VALUE 20.
+009230
+009240 01  BISS-HEADING-LINE-1.
+009250     05  FILLER                 PIC X(25) VALUE
+009260             "BISS LEAP YEAR REPORT".
+009270     05  FILLER                 PIC X(05) VALUE SPACES.
+009280     05  FILLER                 PIC X(10) VALUE "RUN DATE: ".
+009290     05  BISS-H1-DATE           PIC X(10).
+009300     05  FILLER                 PIC X(10) VALUE SPACES.
+009310     05  FILLER                 PIC X(06) VALUE "PAGE: ".
+009320     05  BISS-H1-PAGE           PIC ZZZ9.
+009330     05  FILLER                 PIC X(62) VALUE SPACES.
+009340
+009350 01  BISS-HEADING-LINE-2.
+009360     05  FILLER                 PIC X(07) VALUE "YEAR".
+009370     05  FILLER                 PIC X(04) VALUE SPACES.
+009380     05  FILLER                 PIC X(17) VALUE "LEAP-YEAR-FLAG".
+009390     05  FILLER                 PIC X(104) VALUE SPACES.
+009400
+009410******************************************************************
+009420*    PARAMETERS FOR THE SHARED LEAPCHK SUBPROGRAM -- SEE 4000-
+009430*    DETERMINE-LEAP-YEAR.
+009440******************************************************************
+009450 COPY LEAPPRM.
+009700
+009800 01  BISS-REPORT-LINE.
+009900     05  FILLER                 PIC X(07) VALUE "YEAR : ".
+010000     05  BISS-RL-YEAR           PIC 9(04).
+010100     05  FILLER                 PIC X(03) VALUE SPACES.
+010200     05  FILLER                 PIC X(17) VALUE
+010300             "LEAP-YEAR-FLAG : ".
+010400     05  BISS-RL-FLAG           PIC X(50).
+010500     05  FILLER                 PIC X(51) VALUE SPACES.
+010600
+010700 01  BISS-ERROR-LINE.
+010800     05  FILLER                 PIC X(07) VALUE "YEAR : ".
+010900     05  BISS-EL-YEAR           PIC X(04).
+011000     05  FILLER                 PIC X(03) VALUE SPACES.
+011100     05  FILLER                 PIC X(07) VALUE "CODE : ".
+011200     05  BISS-EL-CODE           PIC X(03).
+011300     05  FILLER                 PIC X(03) VALUE SPACES.
+011400     05  FILLER                 PIC X(09) VALUE "REASON : ".
+011500     05  BISS-EL-REASON         PIC X(40).
+011600     05  FILLER                 PIC X(56) VALUE SPACES.
+011610
+011620******************************************************************
+011630*    AUDIT TRAIL FIELDS -- SEE 6000-WRITE-AUDIT-LINE.
+011640******************************************************************
+011645 77  BISS-AUDIT-STATUS          PIC X(02) VALUE SPACES.
+011646 77  BISS-RPT-STATUS            PIC X(02) VALUE SPACES.
+011647 77  BISS-ERR-STATUS            PIC X(02) VALUE SPACES.
+011650 77  BISS-RUN-DATE              PIC 9(08).
+011660 77  BISS-RUN-TIME              PIC 9(08).
+011670 77  BISS-OPERATOR-ID           PIC X(08) VALUE SPACES.
+011680
+011690 01  BISS-TIMESTAMP.
+011700     05  BISS-TS-YEAR           PIC 9(04).
+011710     05  FILLER                 PIC X(01) VALUE "-".
+011720     05  BISS-TS-MONTH          PIC 9(02).
+011730     05  FILLER                 PIC X(01) VALUE "-".
+011740     05  BISS-TS-DAY            PIC 9(02).
+011750     05  FILLER                 PIC X(01) VALUE SPACES.
+011760     05  BISS-TS-HOUR           PIC 9(02).
+011770     05  FILLER                 PIC X(01) VALUE ":".
+011780     05  BISS-TS-MINUTE         PIC 9(02).
+011790     05  FILLER                 PIC X(01) VALUE ":".
+011795     05  BISS-TS-SECOND         PIC 9(02).
+011800
+011810 01  BISS-AUDIT-LINE.
+011820     05  FILLER                 PIC X(11) VALUE "RUN-TIME : ".
+011830     05  BISS-AL-TIMESTAMP      PIC X(19).
+011840     05  FILLER                 PIC X(02) VALUE SPACES.
+011850     05  FILLER                 PIC X(10) VALUE "OPERATOR: ".
+011860     05  BISS-AL-OPERATOR       PIC X(08).
+011870     05  FILLER                 PIC X(03) VALUE SPACES.
+011880     05  FILLER                 PIC X(07) VALUE "YEAR : ".
+011890     05  BISS-AL-YEAR           PIC 9(04).
+011900     05  FILLER                 PIC X(01) VALUE SPACES.
+011910     05  FILLER                 PIC X(17) VALUE
+011920             "LEAP-YEAR-FLAG : ".
+011930     05  BISS-AL-FLAG           PIC X(50).
+011950
+011960 01  BISS-SUMMARY-LINE.
+011970     05  FILLER                 PIC X(16) VALUE
+011980             "LEAP YEARS FROM ".
+011990     05  BISS-SL-FROM-YEAR      PIC 9(04).
+012000     05  FILLER                 PIC X(04) VALUE " TO ".
+012010     05  BISS-SL-TO-YEAR        PIC 9(04).
+012020     05  FILLER                 PIC X(04) VALUE " : ".
+012030     05  BISS-SL-COUNT          PIC ZZZ9.
+012040     05  FILLER                 PIC X(96) VALUE SPACES.
+012050
+012060******************************************************************
+012070*    TRANSACTION LOOKUP RESPONSE LAYOUT AND STATUS CODE -- SEE
+012080*    7000-TRANS-PROCESS.  STATUS "00" MEANS THE YEAR WAS VALID
+012090*    AND THE LEAP-YEAR-FLAG IS THE ANSWER; ANY OTHER CODE IS ONE
+012100*    OF THE SAME REJECTION CODES 5000-VALIDATE-YEAR USES.
+012110******************************************************************
+012120 77  BISS-TRANS-STATUS          PIC X(03) VALUE "000".
+012130
+012140 01  BISS-TRANS-OUT-LINE.
+012150     05  FILLER                 PIC X(11) VALUE "TRANS-ID : ".
+012160     05  BISS-TRO-TRANS-ID       PIC X(10).
+012170     05  FILLER                 PIC X(03) VALUE SPACES.
+012180     05  FILLER                 PIC X(07) VALUE "YEAR : ".
+012190     05  BISS-TRO-YEAR          PIC X(04).
+012200     05  FILLER                 PIC X(03) VALUE SPACES.
+012210     05  FILLER                 PIC X(09) VALUE "STATUS : ".
+012220     05  BISS-TRO-STATUS         PIC X(03).
+012230     05  FILLER                 PIC X(03) VALUE SPACES.
+012240     05  FILLER                 PIC X(17) VALUE
+012250             "LEAP-YEAR-FLAG : ".
+012260     05  BISS-TRO-FLAG           PIC X(50).
+012270     05  FILLER                 PIC X(12) VALUE SPACES.
+012280
+011800 PROCEDURE DIVISION.
+011900
+012000 0000-MAINLINE.
+012100     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+012150     PERFORM 1200-OPEN-AUDIT-LOG THRU 1200-EXIT.
+012200     EVALUATE TRUE
+012210         WHEN BISS-MODE-BATCH
+012220             PERFORM 2000-BATCH-PROCESS THRU 2000-EXIT
+012230         WHEN BISS-MODE-RANGE
+012240             PERFORM 3500-RANGE-PROCESS THRU 3500-EXIT
+012245         WHEN BISS-MODE-TRANS
+012246             PERFORM 7000-TRANS-PROCESS THRU 7000-EXIT
+012250         WHEN OTHER
+012260             PERFORM 3000-INTERACTIVE-PROCESS THRU 3000-EXIT
+012270     END-EVALUATE.
+012650     CLOSE AUDIT-LOG.
+012700     STOP RUN.
+012800
+012900******************************************************************
+013000*    1000-INITIALIZE
+013100*    READS THE RUN MODE FROM THE JCL PARM / COMMAND LINE.  '2'
+013200*    SELECTS BATCH MODE; ANYTHING ELSE (INCLUDING NO PARM AT ALL)
+013300*    KEEPS THE ORIGINAL INTERACTIVE BEHAVIOR.  ALSO CAPTURES THE
+013310*    OPERATING SYSTEM USER ID FOR THE AUDIT TRAIL.
+013400******************************************************************
+013500 1000-INITIALIZE.
+013600     MOVE "1" TO BISS-RUN-MODE.
+013700     ACCEPT BISS-RUN-MODE FROM COMMAND-LINE.
+013710     ACCEPT BISS-OPERATOR-ID FROM ENVIRONMENT "JOB_ID".
+013720     IF BISS-OPERATOR-ID = SPACES
+013730         ACCEPT BISS-OPERATOR-ID FROM ENVIRONMENT "USER"
+013740     END-IF.
+013750     IF BISS-OPERATOR-ID = SPACES
+013760         MOVE "UNKNOWN" TO BISS-OPERATOR-ID
+013770     END-IF.
+013780     ACCEPT BISS-RUN-DATE FROM DATE YYYYMMDD.
+013790     ACCEPT BISS-RUN-TIME FROM TIME.
+013795     PERFORM 1100-BUILD-TIMESTAMP THRU 1100-EXIT.
+013800 1000-EXIT.
+013900     EXIT.
+013910
+013920******************************************************************
+013930*    1100-BUILD-TIMESTAMP
+013940*    SPLITS THE SYSTEM DATE AND TIME CAPTURED AT 1000-INITIALIZE
+013950*    INTO THE PRINTABLE BISS-TIMESTAMP GROUP USED ON THE AUDIT
+013951*    LOG.
+013960******************************************************************
+013970 1100-BUILD-TIMESTAMP.
+013980     MOVE BISS-RUN-DATE(1:4) TO BISS-TS-YEAR.
+013990     MOVE BISS-RUN-DATE(5:2) TO BISS-TS-MONTH.
+014000     MOVE BISS-RUN-DATE(7:2) TO BISS-TS-DAY.
+014010     MOVE BISS-RUN-TIME(1:2) TO BISS-TS-HOUR.
+014020     MOVE BISS-RUN-TIME(3:2) TO BISS-TS-MINUTE.
+014030     MOVE BISS-RUN-TIME(5:2) TO BISS-TS-SECOND.
+014040 1100-EXIT.
+014050     EXIT.
+014000
+014060******************************************************************
+014061*    1200-OPEN-AUDIT-LOG
+014062*    AUDIT-LOG IS APPENDED TO ON EVERY RUN, SO OPEN EXTEND IS
+014063*    TRIED FIRST.  IF THE FILE HAS NEVER BEEN CATALOGED BEFORE
+014064*    (FILE STATUS NOT "00"), THIS IS THE FIRST RUN ON THIS
+014065*    SYSTEM AND THE LOG IS CREATED FRESH WITH OPEN OUTPUT
+014066*    INSTEAD, THE SAME PATTERN 2050-READ-CHECKPOINT USES FOR THE
+014067*    CHECKPOINT FILE.
+014068******************************************************************
+014068 1200-OPEN-AUDIT-LOG.
+014069     OPEN EXTEND AUDIT-LOG.
+014070     IF BISS-AUDIT-STATUS <> "00"
+014071         OPEN OUTPUT AUDIT-LOG
+014072     END-IF.
+014073 1200-EXIT.
+014074     EXIT.
+014075
+014076******************************************************************
+014077*    1210-OPEN-YEAR-REPORT / 1220-OPEN-ERROR-REPORT
+014078*    SAME OPEN-EXTEND-THEN-FALL-BACK-TO-OPEN-OUTPUT PATTERN AS
+014079*    1200-OPEN-AUDIT-LOG, SO A RESTARTED RUN DOES NOT ABEND JUST
+014080*    BECAUSE YEAR-REPORT OR ERROR-REPORT WAS ROTATED OR ARCHIVED
+014081*    AWAY BETWEEN RUNS.
+014082******************************************************************
+014083 1210-OPEN-YEAR-REPORT.
+014084     OPEN EXTEND YEAR-REPORT.
+014085     IF BISS-RPT-STATUS <> "00"
+014086         OPEN OUTPUT YEAR-REPORT
+014087     END-IF.
+014088 1210-EXIT.
+014089     EXIT.
+014090
+014091 1220-OPEN-ERROR-REPORT.
+014092     OPEN EXTEND ERROR-REPORT.
+014093     IF BISS-ERR-STATUS <> "00"
+014094         OPEN OUTPUT ERROR-REPORT
+014095     END-IF.
+014096 1220-EXIT.
+014097     EXIT.
+014098
+014100******************************************************************
+014200*    2000-BATCH-PROCESS
+014300*    READS YEAR-INPUT ONE YEAR PER RECORD, VALIDATES EACH ONE,
+014400*    AND WRITES EVERY VALID YEAR / LEAP-YEAR-FLAG PAIR TO
+014500*    YEAR-REPORT.  REJECTED YEARS GO TO ERROR-REPORT WITH A
+014600*    REASON CODE.  ON A RESTART, BISS-PAGE-COUNT IS PRIMED TO 1 SO
+014650*    THE FIRST HEADER THIS RUN WRITES STILL STARTS A FRESH PRINTER
+014660*    PAGE INSTEAD OF RUNNING ONTO THE PRIOR SEGMENT'S LAST PAGE.
+014700******************************************************************
+014800 2000-BATCH-PROCESS.
+014900     OPEN INPUT  YEAR-INPUT.
+014910     PERFORM 2050-READ-CHECKPOINT THRU 2050-EXIT.
+014920     IF BISS-RESTART-RUN
+014930         PERFORM 1210-OPEN-YEAR-REPORT THRU 1210-EXIT
+014940         PERFORM 1220-OPEN-ERROR-REPORT THRU 1220-EXIT
+014945         MOVE 1 TO BISS-PAGE-COUNT
+014946         MOVE BISS-RESTART-COUNT TO BISS-RECORDS-DONE
+014950         PERFORM 2100-READ-YEAR-INPUT THRU 2100-EXIT
+014960         PERFORM 2060-SKIP-TO-CHECKPOINT THRU 2060-EXIT
+014970     ELSE
+015000         OPEN OUTPUT YEAR-REPORT
+015100         OPEN OUTPUT ERROR-REPORT
+015150         MOVE ZERO TO BISS-RECORDS-DONE
+015200         PERFORM 2100-READ-YEAR-INPUT THRU 2100-EXIT
+015210     END-IF.
+015300     PERFORM 2200-PROCESS-ONE-YEAR THRU 2200-EXIT
+015400         UNTIL BISS-END-OF-INPUT.
+015500     CLOSE YEAR-INPUT.
+015600     CLOSE YEAR-REPORT.
+015700     CLOSE ERROR-REPORT.
+015750     PERFORM 2710-CLEAR-CHECKPOINT THRU 2710-EXIT.
+015800 2000-EXIT.
+015900     EXIT.
+016000
+016100 2100-READ-YEAR-INPUT.
+016200     READ YEAR-INPUT
+016300         AT END
+016400             SET BISS-END-OF-INPUT TO TRUE
+016500     END-READ.
+016600 2100-EXIT.
+016700     EXIT.
+016800
+016900 2200-PROCESS-ONE-YEAR.
+017000     MOVE YI-YEAR TO BISS-YEAR-TEXT.
+017100     PERFORM 5000-VALIDATE-YEAR THRU 5000-EXIT.
+017200     IF BISS-YEAR-VALID
+017300         MOVE BISS-YEAR-NUM TO YEAR
+017400         PERFORM 4000-DETERMINE-LEAP-YEAR THRU 4000-EXIT
+017500         PERFORM 2300-WRITE-REPORT-LINE THRU 2300-EXIT
+017550         PERFORM 6000-WRITE-AUDIT-LINE THRU 6000-EXIT
+017600     ELSE
+017700         PERFORM 2400-WRITE-ERROR-LINE THRU 2400-EXIT
+017800     END-IF.
+017850     ADD 1 TO BISS-RECORDS-DONE.
+017860     IF FUNCTION MOD(BISS-RECORDS-DONE, BISS-CKPT-INTERVAL) = 0
+017870         PERFORM 2700-WRITE-CHECKPOINT THRU 2700-EXIT
+017880     END-IF.
+017900     PERFORM 2100-READ-YEAR-INPUT THRU 2100-EXIT.
+018000 2200-EXIT.
+018100     EXIT.
+018200
+018300 2300-WRITE-REPORT-LINE.
+018350     PERFORM 2350-CHECK-PAGE-BREAK THRU 2350-EXIT.
+018400     MOVE YEAR           TO BISS-RL-YEAR.
+018500     MOVE LEAP-YEAR-FLAG TO BISS-RL-FLAG.
+018600     WRITE YEAR-REPORT-RECORD FROM BISS-REPORT-LINE.
+018650     ADD 1 TO BISS-LINE-COUNT.
+018700 2300-EXIT.
+018800     EXIT.
+018810
+018820******************************************************************
+018830*    2350-CHECK-PAGE-BREAK
+018840*    STARTS A NEW PRINT PAGE (HEADERS PLUS COLUMN HEADINGS) EVERY
+018850*    BISS-LINES-PER-PAGE DETAIL LINES WRITTEN TO YEAR-REPORT.
+018860******************************************************************
+018870 2350-CHECK-PAGE-BREAK.
+018880     IF BISS-LINE-COUNT >= BISS-LINES-PER-PAGE
+018890         PERFORM 2360-WRITE-HEADERS THRU 2360-EXIT
+018900         MOVE ZERO TO BISS-LINE-COUNT
+018910     END-IF.
+018920 2350-EXIT.
+018930     EXIT.
+018940
+018950******************************************************************
+018960*    2360-WRITE-HEADERS
+018970*    WRITES THE RUN-DATE / PAGE-NUMBER HEADER AND COLUMN HEADINGS
+018980*    TO YEAR-REPORT, STARTING A NEW PRINTER PAGE AFTER THE FIRST.
+018981*    THE RUNTIME'S LINE SEQUENTIAL HANDLER WRITES THE FORM FEED
+018982*    FOR "AFTER ADVANCING PAGE" AS A LEADING BYTE ON THAT RECORD
+018983*    WITHOUT A TRAILING NEW LINE, SO THE NEXT WRITE WOULD LAND IN
+018984*    THE SAME PHYSICAL RECORD.  CLOSING AND RE-OPENING EXTEND
+018985*    RIGHT AFTER THAT ONE WRITE FLUSHES ITS OWN TERMINATOR BEFORE
+018986*    THE COLUMN HEADING LINE IS WRITTEN.
+018990******************************************************************
+019000 2360-WRITE-HEADERS.
+019010     ADD 1 TO BISS-PAGE-COUNT.
+019020     STRING BISS-TS-MONTH "/" BISS-TS-DAY "/" BISS-TS-YEAR
+019030         DELIMITED BY SIZE INTO BISS-H1-DATE.
+019040     MOVE BISS-PAGE-COUNT TO BISS-H1-PAGE.
+019050     IF BISS-PAGE-COUNT = 1
+019060         WRITE YEAR-REPORT-RECORD FROM BISS-HEADING-LINE-1
+019070     ELSE
+019080         WRITE YEAR-REPORT-RECORD FROM BISS-HEADING-LINE-1
+019090             AFTER ADVANCING PAGE
+019095         CLOSE YEAR-REPORT
+019096         OPEN EXTEND YEAR-REPORT
+019100     END-IF.
+019110     WRITE YEAR-REPORT-RECORD FROM BISS-HEADING-LINE-2.
+019120     MOVE SPACES TO YEAR-REPORT-RECORD.
+019130     WRITE YEAR-REPORT-RECORD.
+019140 2360-EXIT.
+019150     EXIT.
+018900
+019000 2400-WRITE-ERROR-LINE.
+019100     MOVE BISS-YEAR-TEXT     TO BISS-EL-YEAR.
+019200     MOVE BISS-REJECT-CODE   TO BISS-EL-CODE.
+019300     MOVE BISS-REJECT-REASON TO BISS-EL-REASON.
+019400     WRITE ERROR-REPORT-RECORD FROM BISS-ERROR-LINE.
+019500 2400-EXIT.
+019600     EXIT.
+019700
+019710******************************************************************
+019720*    2050-READ-CHECKPOINT
+019730*    LOOKS FOR A CHECKPOINT LEFT BY A PRIOR RUN THAT DID NOT REACH
+019740*    END OF FILE.  A MISSING FILE OR A ZERO RECORD MEANS THIS IS
+019750*    A FRESH RUN; A POPULATED RECORD IS THE NUMBER OF YEAR-INPUT
+019751*    RECORDS ALREADY FULLY PROCESSED, TO RESTART FROM.
+019760******************************************************************
+019770 2050-READ-CHECKPOINT.
+019780     MOVE "N" TO BISS-RESTART-SW.
+019790     OPEN INPUT CHECKPOINT-FILE.
+019800     IF BISS-CKPT-STATUS = "00"
+019810         READ CHECKPOINT-FILE
+019820             AT END
+019830                 CONTINUE
+019840         END-READ
+019850         IF CHECKPOINT-RECORD IS NUMERIC AND
+019860            CHECKPOINT-RECORD > 0
+019870             MOVE CHECKPOINT-RECORD TO BISS-RESTART-COUNT
+019880             SET BISS-RESTART-RUN TO TRUE
+019890         END-IF
+019900         CLOSE CHECKPOINT-FILE
+019910     END-IF.
+019920 2050-EXIT.
+019930     EXIT.
+019940
+019950******************************************************************
+019960*    2060-SKIP-TO-CHECKPOINT
+019970*    DISCARDS THE FIRST BISS-RESTART-COUNT YEAR-INPUT RECORDS BY
+019980*    POSITION, LEAVING THE FIRST UNPROCESSED RECORD CURRENT SO
+019990*    2200-PROCESS-ONE-YEAR PICKS UP WHERE THE PRIOR RUN LEFT OFF.
+019995*    COUNTING RECORDS RATHER THAN COMPARING YI-YEAR VALUES MEANS
+019996*    RESTART WORKS CORRECTLY EVEN WHEN YEAR-INPUT IS NOT SORTED
+019997*    IN ASCENDING YEAR ORDER.
+020000******************************************************************
+020010 2060-SKIP-TO-CHECKPOINT.
+020020     MOVE ZERO TO BISS-SKIP-COUNT.
+020030     PERFORM 2065-SKIP-ONE-RECORD THRU 2065-EXIT
+020040         UNTIL BISS-END-OF-INPUT
+020045         OR BISS-SKIP-COUNT >= BISS-RESTART-COUNT.
+020060 2060-EXIT.
+020070     EXIT.
+020080
+020085 2065-SKIP-ONE-RECORD.
+020086     ADD 1 TO BISS-SKIP-COUNT.
+020087     PERFORM 2100-READ-YEAR-INPUT THRU 2100-EXIT.
+020088 2065-EXIT.
+020089     EXIT.
+020090
+020090******************************************************************
+020100*    2700-WRITE-CHECKPOINT
+020110*    RECORDS THE NUMBER OF YEAR-INPUT RECORDS FULLY HANDLED SO
+020120*    FAR (BISS-RECORDS-DONE) AS THE RESTART POSITION, OVERWRITING
+020130*    THE SINGLE CHECKPOINT RECORD EVERY TIME.  2200-PROCESS-ONE-
+020131*    YEAR ONLY PERFORMS THIS PARAGRAPH EVERY BISS-CKPT-INTERVAL
+020132*    RECORDS RATHER THAN AFTER EVERY ONE, SO A LARGE MULTI-
+020133*    CENTURY RUN DOES NOT PAY FOR AN OPEN/CLOSE CYCLE ON EVERY
+020134*    SINGLE YEAR-INPUT RECORD.  A RESTART AFTER AN ABEND MAY
+020135*    THEREFORE REPEAT UP TO BISS-CKPT-INTERVAL RECORDS ALREADY
+020136*    APPENDED TO YEAR-REPORT/ERROR-REPORT/AUDIT-LOG BEFORE THE
+020137*    ABEND, A DELIBERATE TRADE OF SOME DUPLICATE OUTPUT ON THE
+020138*    RARE RESTART FOR FAR FEWER CHECKPOINT OPENS ON EVERY RUN.
+020140******************************************************************
+020150 2700-WRITE-CHECKPOINT.
+020160     OPEN OUTPUT CHECKPOINT-FILE.
+020170     MOVE BISS-RECORDS-DONE TO CHECKPOINT-RECORD.
+020180     WRITE CHECKPOINT-RECORD.
+020190     CLOSE CHECKPOINT-FILE.
+020200 2700-EXIT.
+020210     EXIT.
+020220
+020230******************************************************************
+020240*    2710-CLEAR-CHECKPOINT
+020250*    A BATCH RUN THAT REACHES END OF FILE COMPLETED NORMALLY, SO
+020260*    THE CHECKPOINT IS RESET TO ZERO -- A LATER RUN AGAINST A NEW
+020270*    YEAR-INPUT FILE MUST NOT BE TREATED AS A RESTART.
+020280******************************************************************
+020290 2710-CLEAR-CHECKPOINT.
+020300     OPEN OUTPUT CHECKPOINT-FILE.
+020310     MOVE ZERO TO CHECKPOINT-RECORD.
+020320     WRITE CHECKPOINT-RECORD.
+020330     CLOSE CHECKPOINT-FILE.
+020340 2710-EXIT.
+020350     EXIT.
+020360
+019800******************************************************************
+019900*    3000-INTERACTIVE-PROCESS
+020000*    ORIGINAL SINGLE-YEAR, TERMINAL-PROMPTED FLOW, NOW RUN
+020100*    THROUGH THE SAME VALIDATION AS BATCH MODE.
+020200******************************************************************
+020300 3000-INTERACTIVE-PROCESS.
+020400     OPEN OUTPUT ERROR-REPORT.
+020410     OPEN OUTPUT YEAR-REPORT.
+020500     DISPLAY "Enter a year: ".
+020600     ACCEPT BISS-YEAR-TEXT.
+020700     PERFORM 5000-VALIDATE-YEAR THRU 5000-EXIT.
+020800     IF BISS-YEAR-VALID
+020900         MOVE BISS-YEAR-NUM TO YEAR
+021000         PERFORM 4000-DETERMINE-LEAP-YEAR THRU 4000-EXIT
+021100         DISPLAY "L'année " YEAR " est une année bissextile ?"
+021200             SPACE LEAP-YEAR-FLAG
+021220         PERFORM 2300-WRITE-REPORT-LINE THRU 2300-EXIT
+021250         PERFORM 6000-WRITE-AUDIT-LINE THRU 6000-EXIT
+021300     ELSE
+021400         PERFORM 2400-WRITE-ERROR-LINE THRU 2400-EXIT
+021500         DISPLAY "Year rejected - code " BISS-REJECT-CODE " - "
+021600             BISS-REJECT-REASON
+021700     END-IF.
+021800     CLOSE ERROR-REPORT.
+021810     CLOSE YEAR-REPORT.
+021900 3000-EXIT.
+022000     EXIT.
+022100
+022110******************************************************************
+022120*    3500-RANGE-PROCESS
+022130*    PROMPTS FOR A FROM-YEAR AND TO-YEAR, VALIDATES BOTH THE SAME
+022140*    WAY AS A SINGLE-YEAR ENTRY, THEN LISTS THE LEAP/NON-LEAP
+022150*    STATUS OF EVERY YEAR IN THE RANGE TO YEAR-REPORT, FOLLOWED BY
+022160*    A TRAILING SUMMARY LINE SHOWING HOW MANY LEAP YEARS OCCURRED.
+022170******************************************************************
+022180 3500-RANGE-PROCESS.
+022190     OPEN OUTPUT YEAR-REPORT.
+022200     OPEN OUTPUT ERROR-REPORT.
+022210     MOVE ZERO TO BISS-LEAP-COUNT.
+022220     DISPLAY "Enter the starting year: ".
+022230     ACCEPT BISS-FROM-YEAR-TEXT.
+022240     MOVE BISS-FROM-YEAR-TEXT TO BISS-YEAR-TEXT.
+022250     PERFORM 5000-VALIDATE-YEAR THRU 5000-EXIT.
+022260     IF BISS-YEAR-INVALID
+022270         PERFORM 2400-WRITE-ERROR-LINE THRU 2400-EXIT
+022280         GO TO 3500-EXIT
+022290     END-IF.
+022300     MOVE BISS-YEAR-NUM TO BISS-FROM-YEAR.
+022310     DISPLAY "Enter the ending year: ".
+022320     ACCEPT BISS-TO-YEAR-TEXT.
+022330     MOVE BISS-TO-YEAR-TEXT TO BISS-YEAR-TEXT.
+022340     PERFORM 5000-VALIDATE-YEAR THRU 5000-EXIT.
+022350     IF BISS-YEAR-INVALID
+022360         PERFORM 2400-WRITE-ERROR-LINE THRU 2400-EXIT
+022370         GO TO 3500-EXIT
+022380     END-IF.
+022390     MOVE BISS-YEAR-NUM TO BISS-TO-YEAR.
+022400     IF BISS-FROM-YEAR > BISS-TO-YEAR
+022410         MOVE "E04" TO BISS-REJECT-CODE
+022420         MOVE "FROM-YEAR IS AFTER TO-YEAR" TO BISS-REJECT-REASON
+022430         MOVE BISS-FROM-YEAR-TEXT TO BISS-YEAR-TEXT
+022440         PERFORM 2400-WRITE-ERROR-LINE THRU 2400-EXIT
+022450         GO TO 3500-EXIT
+022460     END-IF.
+022470     MOVE BISS-FROM-YEAR TO BISS-RANGE-YEAR.
+022480     PERFORM 3600-RANGE-ONE-YEAR THRU 3600-EXIT
+022490         UNTIL BISS-RANGE-YEAR > BISS-TO-YEAR.
+022500     MOVE BISS-FROM-YEAR TO BISS-SL-FROM-YEAR.
+022510     MOVE BISS-TO-YEAR   TO BISS-SL-TO-YEAR.
+022520     MOVE BISS-LEAP-COUNT TO BISS-SL-COUNT.
+022530     WRITE YEAR-REPORT-RECORD FROM BISS-SUMMARY-LINE.
+022540 3500-EXIT.
+022550     CLOSE YEAR-REPORT.
+022560     CLOSE ERROR-REPORT.
+022570     EXIT.
+022580
+022590******************************************************************
+022600*    3600-RANGE-ONE-YEAR
+022610*    DETERMINES AND LISTS ONE YEAR WITHIN THE RANGE, ADDING TO THE
+022620*    RUNNING LEAP-YEAR COUNT AND THE AUDIT LOG.
+022630******************************************************************
+022640 3600-RANGE-ONE-YEAR.
+022650     MOVE BISS-RANGE-YEAR TO YEAR.
+022660     PERFORM 4000-DETERMINE-LEAP-YEAR THRU 4000-EXIT.
+022670     PERFORM 2300-WRITE-REPORT-LINE THRU 2300-EXIT.
+022680     PERFORM 6000-WRITE-AUDIT-LINE THRU 6000-EXIT.
+022690     IF LEAPCHK-IS-LEAP
+022700         ADD 1 TO BISS-LEAP-COUNT
+022710     END-IF.
+022720     ADD 1 TO BISS-RANGE-YEAR.
+022730 3600-EXIT.
+022740     EXIT.
+022750
+022760******************************************************************
+022770*    7000-TRANS-PROCESS
+022780*    READS TRANSACTION ID / YEAR QUERIES FROM TRANS-IN AND WRITES
+022790*    A MATCHING TRANS-ID / YEAR / LEAP-YEAR-FLAG / STATUS RESPONSE
+022800*    TO TRANS-OUT FOR EACH ONE.  MALFORMED TRANSACTIONS GET AN
+022810*    ERROR STATUS INSTEAD OF BEING DROPPED, SO THE CALLING JOB
+022820*    GETS A RESPONSE FOR EVERY QUERY IT SENT.
+022830******************************************************************
+022840 7000-TRANS-PROCESS.
+022850     OPEN INPUT  TRANS-IN.
+022860     OPEN OUTPUT TRANS-OUT.
+022870     PERFORM 7100-READ-TRANS-IN THRU 7100-EXIT.
+022880     PERFORM 7200-PROCESS-ONE-TRANS THRU 7200-EXIT
+022890         UNTIL BISS-END-OF-INPUT.
+022900     CLOSE TRANS-IN.
+022910     CLOSE TRANS-OUT.
+022920 7000-EXIT.
+022930     EXIT.
+022940
+022950 7100-READ-TRANS-IN.
+022960     READ TRANS-IN
+022970         AT END
+022980             SET BISS-END-OF-INPUT TO TRUE
+022990     END-READ.
+023000 7100-EXIT.
+023010     EXIT.
+023020
+023030 7200-PROCESS-ONE-TRANS.
+023040     MOVE TI-YEAR TO BISS-YEAR-TEXT.
+023050     PERFORM 5000-VALIDATE-YEAR THRU 5000-EXIT.
+023060     IF BISS-YEAR-VALID
+023070         MOVE "000" TO BISS-TRANS-STATUS
+023080         MOVE BISS-YEAR-NUM TO YEAR
+023090         PERFORM 4000-DETERMINE-LEAP-YEAR THRU 4000-EXIT
+023100         PERFORM 6000-WRITE-AUDIT-LINE THRU 6000-EXIT
+023110     ELSE
+023120         MOVE BISS-REJECT-CODE TO BISS-TRANS-STATUS
+023130         MOVE SPACES TO LEAP-YEAR-FLAG
+023140     END-IF.
+023150     PERFORM 7300-WRITE-TRANS-OUT THRU 7300-EXIT.
+023160     PERFORM 7100-READ-TRANS-IN THRU 7100-EXIT.
+023170 7200-EXIT.
+023180     EXIT.
+023190
+023200 7300-WRITE-TRANS-OUT.
+023210     MOVE TI-TRANS-ID    TO BISS-TRO-TRANS-ID.
+023220     MOVE TI-YEAR        TO BISS-TRO-YEAR.
+023230     MOVE BISS-TRANS-STATUS TO BISS-TRO-STATUS.
+023240     MOVE LEAP-YEAR-FLAG TO BISS-TRO-FLAG.
+023250     WRITE TRANS-OUT-RECORD FROM BISS-TRANS-OUT-LINE.
+023260 7300-EXIT.
+023270     EXIT.
+023280
+022200******************************************************************
+022300*    4000-DETERMINE-LEAP-YEAR
+022400*    CALLS THE SHARED LEAPCHK SUBPROGRAM, WHICH APPLIES THE
+022500*    JULIAN RULE BEFORE THE 1582 GREGORIAN REFORM AND THE
+022600*    GREGORIAN RULE (DIVISIBLE BY 4, EXCEPT CENTURY YEARS NOT
+022700*    DIVISIBLE BY 400) FROM 1582 ON.
+022800******************************************************************
+022900 4000-DETERMINE-LEAP-YEAR.
+023000     MOVE YEAR TO LEAPCHK-YEAR-IN.
+023100     CALL "LEAPCHK" USING LEAPCHK-PARM.
+023200     IF LEAPCHK-IS-LEAP
+023300         MOVE "Oui c'est une année bissextile" TO LEAP-YEAR-FLAG
+023400     ELSE
+023500         MOVE "Non ce n'est pas une année bissextile"
+023600             TO LEAP-YEAR-FLAG
+023700     END-IF.
+023800 4000-EXIT.
+023900     EXIT.
+025800
+025900******************************************************************
+026000*    5000-VALIDATE-YEAR
+026100*    REJECTS BLANK/NON-NUMERIC INPUT, YEAR = 0000, AND YEARS
+026200*    OUTSIDE THE OPERATING RANGE BEFORE THE LEAP TEST EVER SEES
+026300*    THEM.
+026400******************************************************************
+026500 5000-VALIDATE-YEAR.
+026600     SET BISS-YEAR-VALID TO TRUE.
+026700     MOVE SPACES TO BISS-REJECT-CODE.
+026800     MOVE SPACES TO BISS-REJECT-REASON.
+026900     IF BISS-YEAR-TEXT IS NOT NUMERIC
+027000         SET BISS-YEAR-INVALID TO TRUE
+027100         MOVE "E01" TO BISS-REJECT-CODE
+027200         MOVE "NON-NUMERIC YEAR VALUE" TO BISS-REJECT-REASON
+027300     ELSE
+027400         MOVE BISS-YEAR-TEXT TO BISS-YEAR-NUM
+027500         IF BISS-YEAR-NUM = 0
+027600             SET BISS-YEAR-INVALID TO TRUE
+027700             MOVE "E02" TO BISS-REJECT-CODE
+027800             MOVE "YEAR IS ZERO" TO BISS-REJECT-REASON
+027900         ELSE
+028000             IF BISS-YEAR-NUM < BISS-MIN-YEAR OR
+028100                BISS-YEAR-NUM > BISS-MAX-YEAR
+028200                 SET BISS-YEAR-INVALID TO TRUE
+028300                 MOVE "E03" TO BISS-REJECT-CODE
+028400                 MOVE "YEAR OUTSIDE OPERATING RANGE"
+028500                     TO BISS-REJECT-REASON
+028600             END-IF
+028700         END-IF
+028800     END-IF.
+028900 5000-EXIT.
+029000     EXIT.
+029100
+029200******************************************************************
+029300*    6000-WRITE-AUDIT-LINE
+029400*    APPENDS ONE LINE TO THE AUDIT-LOG FOR EVERY YEAR SUCCESSFULLY
+029500*    DETERMINED, SHOWING THE RUN TIMESTAMP, THE OPERATOR OR JOB
+029600*    ID THE RUN EXECUTED UNDER, THE YEAR ACCEPTED, AND THE
+029700*    RESULTING LEAP-YEAR-FLAG SO AUDITORS CAN VERIFY WHICH
+029800*    DETERMINATION WAS USED.
+029900******************************************************************
+030000 6000-WRITE-AUDIT-LINE.
+030200     STRING BISS-TS-YEAR   "-" BISS-TS-MONTH "-" BISS-TS-DAY
+030300             " "  BISS-TS-HOUR  ":" BISS-TS-MINUTE ":"
+030400             BISS-TS-SECOND
+030500             DELIMITED BY SIZE INTO BISS-AL-TIMESTAMP.
+030600     MOVE BISS-OPERATOR-ID TO BISS-AL-OPERATOR.
+030700     MOVE YEAR             TO BISS-AL-YEAR.
+030800     MOVE LEAP-YEAR-FLAG   TO BISS-AL-FLAG.
+030900     WRITE AUDIT-LOG-RECORD FROM BISS-AUDIT-LINE.
+031000 6000-EXIT.
+031100     EXIT.
